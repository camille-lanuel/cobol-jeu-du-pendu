@@ -0,0 +1,73 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RAPPORT-PENDU.
+       AUTHOR. CAMILLE.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL HISTORY-FILE ASSIGN TO "historique.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HISTORY-FILE.
+       COPY "histrec.cpy".
+       WORKING-STORAGE SECTION.
+       01 WS-EOF-FLAG                 PIC A     VALUE 'N'.
+          88 END-OF-HISTORY                     VALUE 'O'.
+       01 WS-STATS.
+          05 WS-GAMES-PLAYED          PIC 9(5)  VALUE 0.
+          05 WS-GAMES-WON             PIC 9(5)  VALUE 0.
+          05 WS-GAMES-LOST            PIC 9(5)  VALUE 0.
+          05 WS-LIVES-TOTAL           PIC 9(7)  VALUE 0.
+          05 WS-WIN-RATE              PIC 999V99 VALUE 0.
+          05 WS-WIN-RATE-ED           PIC ZZ9,99.
+          05 WS-AVG-LIVES             PIC 9V99  VALUE 0.
+          05 WS-AVG-LIVES-ED          PIC Z9,99.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM READ-HISTORY.
+           PERFORM COMPUTE-STATISTICS.
+           PERFORM DISPLAY-REPORT.
+           STOP RUN.
+       READ-HISTORY.
+           OPEN INPUT HISTORY-FILE.
+           PERFORM UNTIL END-OF-HISTORY
+                   READ HISTORY-FILE
+                   AT END
+                      MOVE 'O' TO WS-EOF-FLAG
+                   NOT AT END
+                      PERFORM TALLY-RECORD
+                   END-READ
+           END-PERFORM.
+           CLOSE HISTORY-FILE.
+       TALLY-RECORD.
+           ADD 1 TO WS-GAMES-PLAYED.
+           ADD HIST-LIVES TO WS-LIVES-TOTAL.
+           IF HIST-STATUS = "WON"
+              ADD 1 TO WS-GAMES-WON
+           ELSE
+              ADD 1 TO WS-GAMES-LOST
+           END-IF.
+       COMPUTE-STATISTICS.
+           IF WS-GAMES-PLAYED > 0
+              COMPUTE WS-WIN-RATE ROUNDED =
+                 WS-GAMES-WON * 100 / WS-GAMES-PLAYED
+              COMPUTE WS-AVG-LIVES ROUNDED =
+                 WS-LIVES-TOTAL / WS-GAMES-PLAYED
+              MOVE WS-WIN-RATE TO WS-WIN-RATE-ED
+              MOVE WS-AVG-LIVES TO WS-AVG-LIVES-ED
+           END-IF.
+       DISPLAY-REPORT.
+           DISPLAY "=== Rapport du jeu du pendu ===".
+           DISPLAY "Parties jouées      : " WS-GAMES-PLAYED.
+           DISPLAY "Parties gagnées     : " WS-GAMES-WON.
+           DISPLAY "Parties perdues     : " WS-GAMES-LOST.
+           IF WS-GAMES-PLAYED = 0
+              DISPLAY "Aucune partie enregistrée."
+           ELSE
+              DISPLAY "Taux de victoire    : " WS-WIN-RATE-ED "%"
+              DISPLAY "Vies restantes moy. : " WS-AVG-LIVES-ED
+           END-IF.
+       END PROGRAM RAPPORT-PENDU.
