@@ -0,0 +1,18 @@
+      * Enregistrement d'historique des parties de JEU-DU-PENDU.
+      * Partagé par JEU-DU-PENDU (écriture) et RAPPORT-PENDU (lecture).
+       01 HIST-RECORD.
+          05 HIST-DATE.
+             10 HIST-YEAR             PIC 9(4).
+             10 HIST-MONTH            PIC 9(2).
+             10 HIST-DAY              PIC 9(2).
+          05 FILLER                   PIC X     VALUE SPACE.
+          05 HIST-TIME.
+             10 HIST-HOUR             PIC 9(2).
+             10 HIST-MINUTE           PIC 9(2).
+             10 HIST-SECOND           PIC 9(2).
+          05 FILLER                   PIC X     VALUE SPACE.
+          05 HIST-WORD                PIC A(50).
+          05 FILLER                   PIC X     VALUE SPACE.
+          05 HIST-LIVES               PIC 9.
+          05 FILLER                   PIC X     VALUE SPACE.
+          05 HIST-STATUS              PIC A(4).
