@@ -4,17 +4,27 @@
        ENVIRONMENT DIVISION. 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT WORDS-FILE ASSIGN TO "words.txt"
+           SELECT WORDS-FILE ASSIGN TO "WORDSFILE"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL HISTORY-FILE ASSIGN TO "historique.txt"
            ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
-       FILE SECTION. 
+       FILE SECTION.
        FD  WORDS-FILE.
-       01 FD-WORD-READ                PIC A(15).
+       01 FD-WORD-READ                PIC A(50).
+       FD  HISTORY-FILE.
+       COPY "histrec.cpy".
        WORKING-STORAGE SECTION.
        01 WS-WORD-GENERATION.
+          05 WS-MAX-DICT-SIZE         PIC 9(4)  VALUE 2000.
+          05 WS-DICT-SIZE             PIC 9(4)  VALUE 0.
+          05 WS-DICT-LINES-IN-FILE    PIC 9(4)  VALUE 0.
+          05 WS-EOF-WORDS-FILE        PIC A     VALUE 'N'.
+          05 WS-WORDS-FILENAME        PIC X(20) VALUE "animaux.txt".
+          05 WS-WORDS-FILE-ENV-NAME   PIC X(20) VALUE "WORDSFILE".
           05 WS-DICTIONARY.
-             10 WS-DICT-WORD          PIC A(15) OCCURS 100 TIMES.
-          05 WS-DICT-SIZE             PIC 9(3)  VALUE 0.
+             10 WS-DICT-WORD          PIC A(50)
+                OCCURS 1 TO 2000 TIMES DEPENDING ON WS-DICT-SIZE.
           05 WS-CURRENT-DATE-FIELDS.
              10 WS-CURRENT-DATE.
                 15 WS-CURRENT-YEAR    PIC  9(4).
@@ -27,50 +37,341 @@
                 15 WS-CURRENT-MS      PIC  9(2).
              10 WS-DIFF-FROM-GMT      PIC S9(4).
           05 WS-SEED                  PIC 9(4)  VALUE 0.
-          05 WS-RAND-ID               PIC 9(2).
+          05 WS-RAND-ID               PIC 9(4).
+          05 WS-SCAN-INDEX            PIC 9(4)  VALUE 0.
+       01 WS-WORD-USED-FLAGS.
+          05 WS-WORD-USED             PIC A
+             OCCURS 1 TO 2000 TIMES DEPENDING ON WS-DICT-SIZE.
+       01 WS-CATEGORY-CHOICE.
+          05 WS-CATEGORY              PIC X     VALUE '1'.
+             88 CAT-ANIMAUX                      VALUE '1'.
+             88 CAT-PAYS                         VALUE '2'.
+             88 CAT-VERBES                       VALUE '3'.
+             88 CAT-EXPRESSIONS                  VALUE '4'.
+       01 WS-DIFFICULTY-SETTINGS.
+          05 WS-DIFFICULTY            PIC A     VALUE 'N'.
+             88 DIFF-EASY                       VALUE 'E'.
+             88 DIFF-NORMAL                     VALUE 'N'.
+             88 DIFF-HARD                       VALUE 'H'.
+          05 WS-MIN-WORD-LEN          PIC 9(2)  VALUE 0.
+          05 WS-MAX-WORD-LEN          PIC 9(2)  VALUE 50.
+          05 WS-WORD-LEN              PIC 9(2)  VALUE 0.
+          05 WS-PICK-ATTEMPTS         PIC 9(4)  VALUE 0.
+          05 WS-WORD-SUITABLE         PIC A     VALUE 'N'.
+             88 WORD-SUITABLE                   VALUE 'O'.
+          05 WS-LENGTH-MATCH-FOUND    PIC A     VALUE 'N'.
+             88 LENGTH-MATCH-FOUND               VALUE 'O'.
+          05 WS-DEFAULT-LIVES         PIC 9     VALUE 6.
+       01 WS-TOURNAMENT.
+          05 WS-TOURNAMENT-MODE       PIC A     VALUE 'N'.
+             88 TOURNAMENT-ON                   VALUE 'O'.
+          05 WS-RESET-LIVES-FLAG      PIC A     VALUE 'O'.
+             88 RESET-LIVES-EACH-ROUND          VALUE 'O'.
+          05 WS-ROUNDS-TOTAL          PIC 9(2)  VALUE 1.
+          05 WS-ROUNDS-PLAYED         PIC 9(2)  VALUE 0.
+          05 WS-ROUNDS-WON            PIC 9(2)  VALUE 0.
+          05 WS-ROUNDS-LOST           PIC 9(2)  VALUE 0.
+          05 WS-LIVES-EXHAUSTED       PIC A     VALUE 'N'.
+             88 OUT-OF-LIVES                    VALUE 'O'.
+          05 WS-WORDS-EXHAUSTED       PIC A     VALUE 'N'.
+             88 WORDS-EXHAUSTED                 VALUE 'O'.
        01 WS-MAIN.
           05 I                        PIC 9(2)  VALUE 1.
-          05 WS-TARGET-WORD           PIC A(15).
-          05 WS-MARKED-WORD           PIC A(15).
+          05 WS-TARGET-WORD           PIC A(50).
+          05 WS-MARKED-WORD           PIC A(50).
           05 WS-LIVES                 PIC 9     VALUE 6.
-          05 WS-USER-INPUT            PIC A.
+          05 WS-USER-INPUT            PIC X     VALUE SPACE.
+             88 HINT-REQUESTED                  VALUE '?'.
           05 COUNT-CHAR               PIC 9(2)  VALUE 0.
+          05 WS-HINT-LETTER           PIC A     VALUE SPACE.
+          05 WS-HINT-FOUND            PIC A     VALUE 'N'.
+             88 HINT-FOUND                      VALUE 'O'.
+          05 WS-HIDDEN-COUNT          PIC 9(2)  VALUE 0.
+          05 WS-HIDDEN-TARGET         PIC 9(2)  VALUE 0.
+          05 WS-HIDDEN-SEEN           PIC 9(2)  VALUE 0.
+          05 WS-MISSED                PIC 9(2)  VALUE 0.
+          05 WS-GALLOWS-STAGE         PIC 9     VALUE 0.
+          05 WS-INPUT-VALID           PIC A     VALUE 'N'.
+             88 INPUT-VALID                     VALUE 'O'.
+          05 WS-EOF-INPUT             PIC A     VALUE 'N'.
+             88 EOF-INPUT                       VALUE 'O'.
+       01 WS-GUESSED-TRACKING.
+          05 WS-GUESSED-LETTERS.
+             10 WS-GUESSED-LETTER     PIC A OCCURS 26 TIMES.
+          05 WS-GUESSED-COUNT         PIC 9(2)  VALUE 0.
+          05 WS-GUESSED-DISPLAY       PIC A(52) VALUE SPACES.
+          05 WS-DISPLAY-POS           PIC 9(3)  VALUE 1.
+          05 WS-ALREADY-GUESSED       PIC A     VALUE 'N'.
+             88 ALREADY-GUESSED                 VALUE 'O'.
        01 WS-GAME-STATUS              PIC A     VALUE 'P'.
           88 PLAYING                            VALUE 'P'.
           88 LOST                               VALUE 'L'.
           88 WON                                VALUE 'W'.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           PERFORM GENERATE-WORD-TO-GUESS.
-           PERFORM UNTIL NOT PLAYING 
-                   DISPLAY "Mot à deviner : " WS-MARKED-WORD
-                   DISPLAY "Entre la lettre à tester :"
-                   ACCEPT WS-USER-INPUT
-                   PERFORM CHECK-INPUT
-                   PERFORM CHECK-STATUS
-                   DISPLAY "Tu as " WS-LIVES " vies."
-                   DISPLAY "--------------------"
-           END-PERFORM.
+           PERFORM CHOOSE-CATEGORY.
+           PERFORM CHOOSE-DIFFICULTY.
+           PERFORM CHOOSE-MODE.
+           PERFORM LOAD-DICTIONARY.
+           PERFORM PLAY-ONE-ROUND
+              UNTIL WS-ROUNDS-PLAYED = WS-ROUNDS-TOTAL
+                 OR OUT-OF-LIVES
+                 OR EOF-INPUT
+                 OR WORDS-EXHAUSTED.
+           IF TOURNAMENT-ON
+              PERFORM DISPLAY-SCOREBOARD
+           END-IF.
            STOP RUN.
-       GENERATE-WORD-TO-GUESS.
+       CHOOSE-CATEGORY.
+           DISPLAY "Choisis une catégorie de mots :".
+           DISPLAY "  1 - Animaux".
+           DISPLAY "  2 - Pays".
+           DISPLAY "  3 - Verbes".
+           DISPLAY "  4 - Expressions".
+           ACCEPT WS-CATEGORY.
+           EVALUATE TRUE
+              WHEN CAT-PAYS
+                 MOVE "pays.txt" TO WS-WORDS-FILENAME
+              WHEN CAT-VERBES
+                 MOVE "verbes.txt" TO WS-WORDS-FILENAME
+              WHEN CAT-EXPRESSIONS
+                 MOVE "expressions.txt" TO WS-WORDS-FILENAME
+              WHEN OTHER
+                 MOVE '1' TO WS-CATEGORY
+                 MOVE "animaux.txt" TO WS-WORDS-FILENAME
+           END-EVALUATE.
+       CHOOSE-MODE.
+           DISPLAY "Mode tournoi (plusieurs mots à la suite) ? (O/N)".
+           ACCEPT WS-TOURNAMENT-MODE.
+           MOVE FUNCTION UPPER-CASE(WS-TOURNAMENT-MODE)
+              TO WS-TOURNAMENT-MODE.
+           IF TOURNAMENT-ON
+              DISPLAY "Combien de mots veux-tu enchaîner ?"
+              ACCEPT WS-ROUNDS-TOTAL
+              DISPLAY "Les vies repartent-elles à chaque mot ? (O/N)"
+              ACCEPT WS-RESET-LIVES-FLAG
+              MOVE FUNCTION UPPER-CASE(WS-RESET-LIVES-FLAG)
+                 TO WS-RESET-LIVES-FLAG
+           ELSE
+              MOVE 1 TO WS-ROUNDS-TOTAL
+           END-IF.
+       PLAY-ONE-ROUND.
+           PERFORM GENERATE-WORD-TO-GUESS.
+           IF NOT WORDS-EXHAUSTED
+              PERFORM UNTIL NOT PLAYING
+                      PERFORM BUILD-GUESSED-DISPLAY
+                      DISPLAY "Mot à deviner : " WS-MARKED-WORD
+                      DISPLAY "Lettres testées : " WS-GUESSED-DISPLAY
+                      DISPLAY "Entre la lettre à tester (ou ? pour "
+                         "un indice, coûte une vie) :"
+                      PERFORM ACCEPT-USER-INPUT
+                      IF EOF-INPUT
+                         DISPLAY "Fin de l'entrée : partie "
+                            "abandonnée."
+                         SET LOST TO TRUE
+                         PERFORM SAVE-GAME-HISTORY
+                      ELSE
+                         IF HINT-REQUESTED
+                            PERFORM GIVE-HINT
+                            PERFORM CHECK-STATUS
+                         ELSE
+                            PERFORM CHECK-ALREADY-GUESSED
+                            IF ALREADY-GUESSED
+                               DISPLAY WS-USER-INPUT
+                               " a déjà été testée."
+                            ELSE
+                               PERFORM RECORD-GUESSED-LETTER
+                               PERFORM CHECK-INPUT
+                               PERFORM CHECK-STATUS
+                            END-IF
+                         END-IF
+                         IF NOT WON
+                            PERFORM DISPLAY-GALLOWS
+                         END-IF
+                         DISPLAY "--------------------"
+                      END-IF
+              END-PERFORM
+              ADD 1 TO WS-ROUNDS-PLAYED
+              IF WON
+                 ADD 1 TO WS-ROUNDS-WON
+              ELSE
+                 ADD 1 TO WS-ROUNDS-LOST
+                 IF NOT RESET-LIVES-EACH-ROUND AND WS-LIVES = 0
+                    SET OUT-OF-LIVES TO TRUE
+                    DISPLAY "Tu n'as plus de vies, le tournoi "
+                       "s'arrête."
+                 END-IF
+              END-IF
+           END-IF.
+       DISPLAY-SCOREBOARD.
+           DISPLAY "=== Score du tournoi ===".
+           DISPLAY "Mots devinés : " WS-ROUNDS-WON.
+           DISPLAY "Mots ratés   : " WS-ROUNDS-LOST.
+           DISPLAY "Mots joués   : " WS-ROUNDS-PLAYED.
+       CHOOSE-DIFFICULTY.
+           DISPLAY "Choisis une difficulté :".
+           DISPLAY "  E - Facile (mots courts, plus de vies)".
+           DISPLAY "  N - Normal".
+           DISPLAY "  H - Difficile (mots longs)".
+           ACCEPT WS-DIFFICULTY.
+           MOVE FUNCTION UPPER-CASE(WS-DIFFICULTY) TO WS-DIFFICULTY.
+           EVALUATE TRUE
+              WHEN DIFF-EASY
+                 MOVE 3 TO WS-MIN-WORD-LEN
+                 MOVE 5 TO WS-MAX-WORD-LEN
+                 MOVE 7 TO WS-DEFAULT-LIVES
+              WHEN DIFF-HARD
+                 MOVE 10 TO WS-MIN-WORD-LEN
+                 MOVE 50 TO WS-MAX-WORD-LEN
+                 MOVE 8 TO WS-DEFAULT-LIVES
+              WHEN OTHER
+                 MOVE 'N' TO WS-DIFFICULTY
+                 MOVE 6 TO WS-MIN-WORD-LEN
+                 MOVE 9 TO WS-MAX-WORD-LEN
+                 MOVE 6 TO WS-DEFAULT-LIVES
+           END-EVALUATE.
+       LOAD-DICTIONARY.
+           DISPLAY WS-WORDS-FILE-ENV-NAME UPON ENVIRONMENT-NAME.
+           DISPLAY WS-WORDS-FILENAME UPON ENVIRONMENT-VALUE.
            OPEN INPUT WORDS-FILE.
-           PERFORM UNTIL WS-DICT-SIZE = 100
-                   READ WORDS-FILE INTO WS-DICT-WORD(WS-DICT-SIZE + 1)
+           MOVE 'N' TO WS-EOF-WORDS-FILE.
+           PERFORM UNTIL WS-EOF-WORDS-FILE = 'O'
+                   READ WORDS-FILE
                    AT END
-                      EXIT PERFORM
+                      MOVE 'O' TO WS-EOF-WORDS-FILE
                    NOT AT END
-                       ADD 1 TO WS-DICT-SIZE
+                       ADD 1 TO WS-DICT-LINES-IN-FILE
+                       IF WS-DICT-SIZE < WS-MAX-DICT-SIZE
+                          ADD 1 TO WS-DICT-SIZE
+                          MOVE FD-WORD-READ
+                             TO WS-DICT-WORD(WS-DICT-SIZE)
+                       END-IF
                    END-READ
            END-PERFORM.
            CLOSE WORDS-FILE.
+           DISPLAY WS-DICT-SIZE " mots chargés sur "
+              WS-DICT-LINES-IN-FILE " lignes lues dans le fichier."
+           IF WS-DICT-SIZE < WS-DICT-LINES-IN-FILE
+              DISPLAY "Attention : la table de mots est pleine, "
+                 "certains mots n'ont pas été chargés."
+           END-IF.
+           PERFORM INIT-WORD-USED-FLAGS.
+       INIT-WORD-USED-FLAGS.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-DICT-SIZE
+                   MOVE 'N' TO WS-WORD-USED(I)
+           END-PERFORM.
+       GENERATE-WORD-TO-GUESS.
+           IF WS-ROUNDS-PLAYED = 0 OR RESET-LIVES-EACH-ROUND
+              MOVE WS-DEFAULT-LIVES TO WS-LIVES
+           END-IF.
            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS.
            COMPUTE WS-SEED = WS-CURRENT-SECOND * 100 + WS-CURRENT-MS.
            COMPUTE WS-RAND-ID =
               FUNCTION RANDOM(WS-SEED) * WS-DICT-SIZE + 1.
-           MOVE WS-DICT-WORD(WS-RAND-ID) TO WS-MARKED-WORD.
-           MOVE WS-MARKED-WORD TO WS-TARGET-WORD.
-           INSPECT WS-MARKED-WORD
-              REPLACING CHARACTERS BY "*" BEFORE SPACE.
+           MOVE 0 TO WS-PICK-ATTEMPTS.
+           MOVE 'N' TO WS-WORD-SUITABLE.
+           MOVE 'N' TO WS-LENGTH-MATCH-FOUND.
+           PERFORM PICK-SUITABLE-WORD
+              UNTIL WORD-SUITABLE OR WS-PICK-ATTEMPTS > 200.
+           IF NOT WORD-SUITABLE
+              IF LENGTH-MATCH-FOUND
+                 DISPLAY "Attention : plus de mot inédit disponible "
+                    "pour cette catégorie et cette difficulté ; "
+                 DISPLAY "un autre mot sera choisi si possible."
+              ELSE
+                 DISPLAY "Attention : aucun mot de cette catégorie "
+                    "ne correspond à la difficulté choisie ; "
+                 DISPLAY "un mot hors gabarit va être utilisé."
+              END-IF
+              PERFORM FIND-UNUSED-WORD
+           END-IF.
+           IF NOT WORD-SUITABLE
+              SET WORDS-EXHAUSTED TO TRUE
+              DISPLAY "Tous les mots de cette catégorie ont déjà "
+                 "été utilisés ; le tournoi s'arrête."
+           ELSE
+              MOVE 'O' TO WS-WORD-USED(WS-RAND-ID)
+              MOVE WS-DICT-WORD(WS-RAND-ID) TO WS-MARKED-WORD
+              MOVE WS-MARKED-WORD TO WS-TARGET-WORD
+              PERFORM MASK-TARGET-WORD
+              MOVE 0 TO WS-GUESSED-COUNT
+              MOVE SPACES TO WS-GUESSED-LETTERS
+              SET PLAYING TO TRUE
+           END-IF.
+       FIND-UNUSED-WORD.
+           MOVE 0 TO WS-SCAN-INDEX.
+           PERFORM SCAN-FOR-BAND-MATCH
+              VARYING WS-SCAN-INDEX FROM 1 BY 1
+              UNTIL WS-SCAN-INDEX > WS-DICT-SIZE OR WORD-SUITABLE.
+           IF NOT WORD-SUITABLE
+              MOVE 0 TO WS-SCAN-INDEX
+              PERFORM SCAN-FOR-ANY-UNUSED
+                 VARYING WS-SCAN-INDEX FROM 1 BY 1
+                 UNTIL WS-SCAN-INDEX > WS-DICT-SIZE OR WORD-SUITABLE
+           END-IF.
+       SCAN-FOR-BAND-MATCH.
+           COMPUTE WS-WORD-LEN = FUNCTION LENGTH(FUNCTION TRIM(
+              WS-DICT-WORD(WS-SCAN-INDEX))).
+           IF WS-WORD-USED(WS-SCAN-INDEX) = 'N'
+              AND WS-WORD-LEN >= WS-MIN-WORD-LEN
+              AND WS-WORD-LEN <= WS-MAX-WORD-LEN
+              MOVE WS-SCAN-INDEX TO WS-RAND-ID
+              MOVE 'O' TO WS-WORD-SUITABLE
+           END-IF.
+       SCAN-FOR-ANY-UNUSED.
+           IF WS-WORD-USED(WS-SCAN-INDEX) = 'N'
+              MOVE WS-SCAN-INDEX TO WS-RAND-ID
+              MOVE 'O' TO WS-WORD-SUITABLE
+           END-IF.
+       MASK-TARGET-WORD.
+           MOVE 1 TO I.
+           PERFORM 50 TIMES
+                   IF WS-MARKED-WORD(I:1) NOT = SPACE
+                      MOVE "*" TO WS-MARKED-WORD(I:1)
+                   END-IF
+                   ADD 1 TO I
+           END-PERFORM.
+       PICK-SUITABLE-WORD.
+           ADD 1 TO WS-PICK-ATTEMPTS.
+           COMPUTE WS-WORD-LEN =
+              FUNCTION LENGTH(FUNCTION TRIM(WS-DICT-WORD(WS-RAND-ID))).
+           IF WS-WORD-LEN >= WS-MIN-WORD-LEN
+              AND WS-WORD-LEN <= WS-MAX-WORD-LEN
+              MOVE 'O' TO WS-LENGTH-MATCH-FOUND
+              IF WS-WORD-USED(WS-RAND-ID) = 'N'
+                 MOVE 'O' TO WS-WORD-SUITABLE
+              ELSE
+                 COMPUTE WS-RAND-ID =
+                    FUNCTION RANDOM * WS-DICT-SIZE + 1
+              END-IF
+           ELSE
+              COMPUTE WS-RAND-ID = FUNCTION RANDOM * WS-DICT-SIZE + 1
+           END-IF.
+       CHECK-ALREADY-GUESSED.
+           MOVE 'N' TO WS-ALREADY-GUESSED.
+           MOVE 1 TO I.
+           PERFORM 26 TIMES
+                   IF WS-GUESSED-LETTER(I) = WS-USER-INPUT
+                      MOVE 'O' TO WS-ALREADY-GUESSED
+                   END-IF
+                   ADD 1 TO I
+           END-PERFORM.
+       RECORD-GUESSED-LETTER.
+           ADD 1 TO WS-GUESSED-COUNT.
+           MOVE WS-USER-INPUT TO WS-GUESSED-LETTER(WS-GUESSED-COUNT).
+       BUILD-GUESSED-DISPLAY.
+           MOVE SPACES TO WS-GUESSED-DISPLAY.
+           MOVE 1 TO WS-DISPLAY-POS.
+           MOVE 1 TO I.
+           PERFORM 26 TIMES
+                   IF WS-GUESSED-LETTER(I) NOT = SPACE
+                      STRING WS-GUESSED-LETTER(I) DELIMITED BY SIZE
+                             " " DELIMITED BY SIZE
+                             INTO WS-GUESSED-DISPLAY
+                             WITH POINTER WS-DISPLAY-POS
+                   END-IF
+                   ADD 1 TO I
+           END-PERFORM.
        CHECK-INPUT.
            MOVE FUNCTION UPPER-CASE(WS-USER-INPUT) TO WS-USER-INPUT.
            MOVE 0 TO COUNT-CHAR.
@@ -84,21 +385,159 @@
            END-IF.
        REPLACE-CHAR.
            MOVE 1 TO I.
-           PERFORM 15 TIMES
+           PERFORM 50 TIMES
                    IF WS-TARGET-WORD(I:1) = WS-USER-INPUT 
                       MOVE WS-USER-INPUT TO WS-MARKED-WORD(I:1)
                    END-IF
                    ADD 1 TO I
            END-PERFORM.
+       ACCEPT-USER-INPUT.
+           MOVE 'N' TO WS-INPUT-VALID.
+           PERFORM GET-ONE-INPUT UNTIL INPUT-VALID OR EOF-INPUT.
+       GET-ONE-INPUT.
+           ACCEPT WS-USER-INPUT
+              ON EXCEPTION
+                 SET EOF-INPUT TO TRUE
+              NOT ON EXCEPTION
+                 MOVE FUNCTION UPPER-CASE(WS-USER-INPUT)
+                    TO WS-USER-INPUT
+                 IF HINT-REQUESTED
+                    OR (WS-USER-INPUT IS ALPHABETIC
+                        AND WS-USER-INPUT NOT = SPACE)
+                    MOVE 'O' TO WS-INPUT-VALID
+                 ELSE
+                    DISPLAY "Entrée invalide : entre une seule "
+                       "lettre (ou ? pour un indice)."
+                 END-IF
+           END-ACCEPT.
+       DISPLAY-GALLOWS.
+           COMPUTE WS-MISSED = WS-DEFAULT-LIVES - WS-LIVES.
+           COMPUTE WS-GALLOWS-STAGE = WS-MISSED * 6 / WS-DEFAULT-LIVES.
+           EVALUATE WS-GALLOWS-STAGE
+              WHEN 0
+                 DISPLAY "   +---+"
+                 DISPLAY "   |   |"
+                 DISPLAY "       |"
+                 DISPLAY "       |"
+                 DISPLAY "       |"
+                 DISPLAY "  ========="
+              WHEN 1
+                 DISPLAY "   +---+"
+                 DISPLAY "   |   |"
+                 DISPLAY "   O   |"
+                 DISPLAY "       |"
+                 DISPLAY "       |"
+                 DISPLAY "  ========="
+              WHEN 2
+                 DISPLAY "   +---+"
+                 DISPLAY "   |   |"
+                 DISPLAY "   O   |"
+                 DISPLAY "   |   |"
+                 DISPLAY "       |"
+                 DISPLAY "  ========="
+              WHEN 3
+                 DISPLAY "   +---+"
+                 DISPLAY "   |   |"
+                 DISPLAY "   O   |"
+                 DISPLAY "  /|   |"
+                 DISPLAY "       |"
+                 DISPLAY "  ========="
+              WHEN 4
+                 DISPLAY "   +---+"
+                 DISPLAY "   |   |"
+                 DISPLAY "   O   |"
+                 DISPLAY "  /|\  |"
+                 DISPLAY "       |"
+                 DISPLAY "  ========="
+              WHEN 5
+                 DISPLAY "   +---+"
+                 DISPLAY "   |   |"
+                 DISPLAY "   O   |"
+                 DISPLAY "  /|\  |"
+                 DISPLAY "  /    |"
+                 DISPLAY "  ========="
+              WHEN OTHER
+                 DISPLAY "   +---+"
+                 DISPLAY "   |   |"
+                 DISPLAY "   O   |"
+                 DISPLAY "  /|\  |"
+                 DISPLAY "  / \  |"
+                 DISPLAY "  ========="
+           END-EVALUATE.
+           DISPLAY "Tu as " WS-LIVES " vies.".
+       GIVE-HINT.
+           PERFORM PICK-HINT-LETTER.
+           IF HINT-FOUND
+              MOVE WS-HINT-LETTER TO WS-USER-INPUT
+              PERFORM CHECK-ALREADY-GUESSED
+              IF NOT ALREADY-GUESSED
+                 PERFORM RECORD-GUESSED-LETTER
+              END-IF
+              PERFORM REPLACE-CHAR
+              SUBTRACT 1 FROM WS-LIVES
+              DISPLAY "Indice : la lettre " WS-HINT-LETTER
+                 " a été révélée."
+           ELSE
+              DISPLAY "Aucun indice disponible : il ne reste plus "
+                 "de lettre cachée."
+           END-IF.
+       PICK-HINT-LETTER.
+           MOVE 0 TO WS-HIDDEN-COUNT.
+           MOVE 1 TO I.
+           PERFORM COUNT-HIDDEN-POSITION 50 TIMES.
+           MOVE 'N' TO WS-HINT-FOUND.
+           IF WS-HIDDEN-COUNT > 0
+              COMPUTE WS-HIDDEN-TARGET =
+                 FUNCTION RANDOM * WS-HIDDEN-COUNT + 1
+              MOVE 0 TO WS-HIDDEN-SEEN
+              MOVE 1 TO I
+              PERFORM FIND-HIDDEN-POSITION 50 TIMES
+           END-IF.
+       COUNT-HIDDEN-POSITION.
+           IF WS-MARKED-WORD(I:1) = "*"
+              ADD 1 TO WS-HIDDEN-COUNT
+           END-IF.
+           ADD 1 TO I.
+       FIND-HIDDEN-POSITION.
+           IF WS-MARKED-WORD(I:1) = "*" AND NOT HINT-FOUND
+              ADD 1 TO WS-HIDDEN-SEEN
+              IF WS-HIDDEN-SEEN = WS-HIDDEN-TARGET
+                 MOVE WS-TARGET-WORD(I:1) TO WS-HINT-LETTER
+                 MOVE 'O' TO WS-HINT-FOUND
+              END-IF
+           END-IF.
+           ADD 1 TO I.
        CHECK-STATUS.
            MOVE 0 TO COUNT-CHAR.
            INSPECT WS-MARKED-WORD TALLYING COUNT-CHAR FOR ALL "*".
            IF COUNT-CHAR = 0
-              SET WON TO TRUE 
+              SET WON TO TRUE
               DISPLAY "Bravo ! Tu as deviné le mot " WS-MARKED-WORD
            ELSE
               IF WS-LIVES = 0
-                 SET LOST TO TRUE 
-              END-IF.
+                 SET LOST TO TRUE
+              END-IF
+           END-IF.
+           IF NOT PLAYING
+              PERFORM SAVE-GAME-HISTORY
+           END-IF.
+       SAVE-GAME-HISTORY.
+           MOVE SPACES TO HIST-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS.
+           MOVE WS-CURRENT-YEAR TO HIST-YEAR.
+           MOVE WS-CURRENT-MONTH TO HIST-MONTH.
+           MOVE WS-CURRENT-DAY TO HIST-DAY.
+           MOVE WS-CURRENT-HOUR TO HIST-HOUR.
+           MOVE WS-CURRENT-MINUTE TO HIST-MINUTE.
+           MOVE WS-CURRENT-SECOND TO HIST-SECOND.
+           MOVE WS-TARGET-WORD TO HIST-WORD.
+           MOVE WS-LIVES TO HIST-LIVES.
+           IF WON
+              MOVE "WON" TO HIST-STATUS
+           ELSE
+              MOVE "LOST" TO HIST-STATUS
+           END-IF.
+           OPEN EXTEND HISTORY-FILE.
+           WRITE HIST-RECORD.
+           CLOSE HISTORY-FILE.
        END PROGRAM JEU-DU-PENDU.
-      * TODO : empêcher l'utilisateur de tester une lettre déjà testée
\ No newline at end of file
